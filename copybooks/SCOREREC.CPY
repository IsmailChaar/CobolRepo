@@ -0,0 +1,18 @@
+000100*================================================================*
+000200*  SCOREREC.CPY
+000300*  One record per winning PlusOuMoins session, appended to the
+000400*  SCORE-FILE leaderboard extract.
+000500*-----------------------------------------------------------------
+000600*  MAINTENANCE HISTORY
+000700*  2026-08-09 JMT  Initial version.
+000800*  2026-08-09 JMT  Added SCORE-EMPLOYEE-ID so leaderboard entries
+000900*                   posted during a batch event can be told apart
+001000*                   by player (blank for an interactive session).
+001100*================================================================*
+001200 01  SCORE-RECORD.
+001300     05  SCORE-EMPLOYEE-ID       PIC X(06).
+001400     05  SCORE-RUN-DATE          PIC 9(08).
+001500     05  SCORE-START-TIME        PIC 9(08).
+001600     05  SCORE-ATTEMPT-COUNT     PIC 9(05).
+001700     05  SCORE-TARGET-NUMBER     PIC 9(03).
+
