@@ -0,0 +1,29 @@
+000100*================================================================*
+000200*  PARMREC.CPY
+000300*  Run-control parameter record read by PlusOuMoins at start-up.
+000400*  Optional file - when absent the program defaults to a single
+000500*  interactive session with the standard 1-100 range and a
+000600*  date/time-derived random seed.
+000700*-----------------------------------------------------------------
+000800*  MAINTENANCE HISTORY
+000900*  2026-08-09 JMT  Initial version: run mode only.
+001000*  2026-08-09 JMT  Added range low/high so the same program can
+001100*                   drive an easy 1-20 kids' event or a hard
+001200*                   1-500 staff contest without a code change.
+001300*  2026-08-09 JMT  Added a fixed-seed override so a disputed
+001400*                   session can be replayed exactly for an audit.
+001500*  2026-08-09 JMT  Narrowed PARM-RANGE-LOW/HIGH to PIC 9(03) - the
+001600*                   TARGET-NUMBER fields they ultimately feed are
+001700*                   all 3 digits, and the widest supported contest
+001800*                   range (1-500) already fits.
+001900*================================================================*
+002000 01  PARM-RECORD.
+002100     05  PARM-MODE                PIC X(01).
+002200         88  PARM-MODE-INTERACTIVE VALUE "I".
+002300         88  PARM-MODE-BATCH       VALUE "B".
+002400     05  PARM-RANGE-LOW            PIC 9(03).
+002500     05  PARM-RANGE-HIGH           PIC 9(03).
+002600     05  PARM-SEED-OVERRIDE        PIC 9(08).
+002700     05  PARM-SEED-OVERRIDE-FLAG   PIC X(01).
+002800         88  PARM-SEED-IS-FIXED        VALUE "Y".
+
