@@ -0,0 +1,16 @@
+000100*================================================================*
+000200*  REPORTREC.CPY
+000300*  End-of-round summary line spooled for the events team so
+000400*  fewest-guesses prizes can be awarded without hand-counting
+000500*  DISPLAY lines at the terminal.
+000600*-----------------------------------------------------------------
+000700*  MAINTENANCE HISTORY
+000800*  2026-08-09 JMT  Initial version.
+000900*================================================================*
+001000 01  REPORT-RECORD.
+001100     05  REPORT-EMPLOYEE-ID     PIC X(06).
+001200     05  REPORT-TARGET-NUMBER   PIC 9(03).
+001300     05  REPORT-ATTEMPT-COUNT   PIC 9(05).
+001400     05  REPORT-START-TIME      PIC 9(08).
+001500     05  REPORT-END-TIME        PIC 9(08).
+
