@@ -0,0 +1,14 @@
+000100*================================================================*
+000200*  RESTARTREC.CPY
+000300*  Single-record checkpoint so an interrupted interactive session
+000400*  can resume at the same target number instead of starting over.
+000500*-----------------------------------------------------------------
+000600*  MAINTENANCE HISTORY
+000700*  2026-08-09 JMT  Initial version.
+000800*================================================================*
+000900 01  RESTART-RECORD.
+001000     05  RESTART-KEY             PIC X(01).
+001100     05  RESTART-TARGET-NUMBER   PIC 9(03).
+001200     05  RESTART-ENTERED-NUMBER  PIC 9(03).
+001300     05  RESTART-ATTEMPT-COUNT   PIC 9(05).
+
