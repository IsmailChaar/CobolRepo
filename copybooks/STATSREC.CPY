@@ -0,0 +1,16 @@
+000100*================================================================*
+000200*  STATSREC.CPY
+000300*  One record per game played, appended to the daily statistics
+000400*  extract used for the management usage-trend report.
+000500*-----------------------------------------------------------------
+000600*  MAINTENANCE HISTORY
+000700*  2026-08-09 JMT  Initial version.
+000800*================================================================*
+000900 01  DAILY-STATS-RECORD.
+001000     05  STATS-RUN-DATE         PIC 9(08).
+001100     05  STATS-RUN-TIME         PIC 9(08).
+001200     05  STATS-ATTEMPT-COUNT    PIC 9(05).
+001300     05  STATS-OUTCOME-FLAG     PIC X(01).
+001400         88  STATS-WON                VALUE "W".
+001500         88  STATS-ABANDONED          VALUE "A".
+
