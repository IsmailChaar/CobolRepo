@@ -0,0 +1,10 @@
+000100*================================================================*
+000200*  PLAYREC.CPY
+000300*  One input record per employee taking a turn in batch mode.
+000400*-----------------------------------------------------------------
+000500*  MAINTENANCE HISTORY
+000600*  2026-08-09 JMT  Initial version.
+000700*================================================================*
+000800 01  PLAYER-RECORD.
+000900     05  PLAYER-EMPLOYEE-ID      PIC X(06).
+
