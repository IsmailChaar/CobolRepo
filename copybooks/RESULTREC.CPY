@@ -0,0 +1,18 @@
+000100*================================================================*
+000200*  RESULTREC.CPY
+000300*  One output record per employee processed in batch mode.
+000400*-----------------------------------------------------------------
+000500*  MAINTENANCE HISTORY
+000600*  2026-08-09 JMT  Initial version.
+000700*  2026-08-09 JMT  Re-indented the 88-level condition names under
+000800*                   RESULT-OUTCOME-FLAG to nest under their parent
+000900*                   05 item, matching every other copybook.
+001000*================================================================*
+001100 01  RESULT-RECORD.
+001200     05  RESULT-EMPLOYEE-ID      PIC X(06).
+001300     05  RESULT-ATTEMPT-COUNT    PIC 9(05).
+001400     05  RESULT-OUTCOME-FLAG     PIC X(01).
+001500         88  RESULT-WON                VALUE "W".
+001600         88  RESULT-ABANDONED          VALUE "A".
+001700     05  RESULT-TARGET-NUMBER    PIC 9(03).
+
