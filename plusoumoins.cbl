@@ -1,32 +1,625 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PlusOuMoins.
+000100*================================================================*
+000200*  PROGRAM:     PLUSOUMOINS
+000300*  FUNCTION:    "Plus ou moins" number-guessing kiosk program.
+000400*               Draws a random target number and has the player
+000500*               narrow it down with higher/lower hints until it
+000600*               is found.  Runs one interactive session, or a
+000700*               whole batch of players from a transaction file.
+000800*-----------------------------------------------------------------
+000900*  MAINTENANCE HISTORY
+001000*  DATE        INIT  DESCRIPTION
+001100*  2026-08-09  JMT   Initial free-standing version.
+001200*  2026-08-09  JMT   Added an abandon sentinel (000) at the
+001300*                     "Entrer un nombre" prompt.
+001400*  2026-08-09  JMT   Added SCORE-FILE leaderboard history.
+001500*  2026-08-09  JMT   Added batch mode over PLAYERS-FILE /
+001600*                     RESULT-FILE.
+001700*  2026-08-09  JMT   Added input validation on the guess ACCEPT.
+001800*  2026-08-09  JMT   Range is now pulled from PARM-FILE instead of
+001900*                     being hard-coded, so an easy 1-20 kids'
+002000*                     event or a hard 1-500 staff contest needs no
+002100*                     code change between runs.
+002200*  2026-08-09  JMT   Added a "Vous etes proche !" proximity hint
+002300*                     next to the plus/moins message when the
+002400*                     guess is within 5 of the target.
+002500*  2026-08-09  JMT   Added a fixed-seed override in PARM-FILE so
+002600*                     an operator can replay a disputed session
+002700*                     with the same target number for an audit.
+002800*  2026-08-09  JMT   Added REPORT-FILE: an end-of-round summary
+002900*                     (target, attempt count, start/end time) is
+003000*                     now spooled for every win, for "fewest
+003100*                     guesses" prize judging.
+003200*  2026-08-09  JMT   Added a RESTART-FILE checkpoint (interactive
+003300*                     mode only) so a dropped session resumes at
+003400*                     the same target number instead of starting
+003500*                     a brand-new game.
+003600*  2026-08-09  JMT   Added a DAILY-STATS-FILE extract (one record
+003700*                     per game, win or abandon) plus an end-of-day
+003800*                     summary DISPLAY for management reporting.
+003900*  2026-08-09  JMT   RESTART-FILE now opens with ACCESS MODE IS
+004000*                     DYNAMIC so its keyed REWRITE/READ/DELETE
+004100*                     are legal; the PLAYERS-FILE/RESULT-FILE
+004200*                     opens in batch mode are now status-checked
+004300*                     like every other optional file; SCORE-
+004400*                     RECORD now carries the employee id so a
+004500*                     batch event's leaderboard entries can be
+004600*                     told apart; the range re-prompt now shows
+004700*                     trimmed values instead of zero-padded
+004800*                     ones; and paragraphs were resequenced into
+004900*                     strict ascending order.
+005000*  2026-08-09  JMT   The guess ACCEPT now right-justifies and
+005100*                     zero-fills the entered digits before the
+005200*                     numeric test, so an ordinary 1- or 2-digit
+005300*                     guess is no longer bounced as non-numeric;
+005400*                     PARM-RANGE-LOW/HIGH and PM-RANGE-LOW/HIGH/
+005500*                     SPAN were narrowed to PIC 9(03) to match
+005600*                     every TARGET-NUMBER field they ultimately
+005700*                     feed; and the checkpoint-interval test now
+005800*                     uses FUNCTION MOD instead of sharing one
+005900*                     item as both the DIVIDE quotient and
+006000*                     remainder target.
+006100*  2026-08-09  JMT   The guess ACCEPT now treats a blank entry (th
+006200*                     player just pressing Enter) as invalid input
+006300*                     rather than letting it zero-fill into the 00
+006400*                     abandon sentinel; the blank check runs befor
+006500*                     the zero-fill and numeric test.
+006600*================================================================*
+006700 IDENTIFICATION DIVISION.
+006800 PROGRAM-ID.    PLUSOUMOINS.
+006900 AUTHOR.        J. M. TANGUAY.
+007000 INSTALLATION.  EVENTS-KIOSK-TEAM.
+007100 DATE-WRITTEN.  2026-08-09.
+007200 DATE-COMPILED.
 
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
+007300 ENVIRONMENT DIVISION.
+007400 INPUT-OUTPUT SECTION.
+007500 FILE-CONTROL.
+007600     SELECT PARM-FILE ASSIGN TO "PARMFILE"
+007700         ORGANIZATION IS LINE SEQUENTIAL
+007800         FILE STATUS IS PM-PARM-STATUS.
 
-       01 seed PIC 9(8) VALUE 0.
-       01 nbAleatoire PIC 999.
-       01 nbEntree PIC 999.
+007900     SELECT PLAYERS-FILE ASSIGN TO "PLAYERFILE"
+008000         ORGANIZATION IS LINE SEQUENTIAL
+008100         FILE STATUS IS PM-PLAYERS-STATUS.
 
-       PROCEDURE DIVISION.
+008200     SELECT RESULT-FILE ASSIGN TO "RESULTFILE"
+008300         ORGANIZATION IS LINE SEQUENTIAL
+008400         FILE STATUS IS PM-RESULT-STATUS.
 
-       INITIALIZE nbEntree.
-       MOVE FUNCTION CURRENT-DATE(9:8) TO seed.
+008500     SELECT SCORE-FILE ASSIGN TO "SCOREFILE"
+008600         ORGANIZATION IS LINE SEQUENTIAL
+008700         FILE STATUS IS PM-SCORE-STATUS.
 
-       DISPLAY 'Jeu du plus ou moins'
+008800     SELECT REPORT-FILE ASSIGN TO "REPORTFILE"
+008900         ORGANIZATION IS LINE SEQUENTIAL
+009000         FILE STATUS IS PM-REPORT-STATUS.
 
-       COMPUTE nbAleatoire = FUNCTION RANDOM (seed) * 100 + 1.
+009100     SELECT RESTART-FILE ASSIGN TO "RESTARTFILE"
+009200         ORGANIZATION IS INDEXED
+009300         ACCESS MODE IS DYNAMIC
+009400         RECORD KEY IS RESTART-KEY
+009500         FILE STATUS IS PM-RESTART-STATUS.
 
-       PERFORM UNTIL nbEntree = nbAleatoire
-         DISPLAY 'Entrer un nombre : '
-         ACCEPT nbEntree
-         IF nbEntree > nbAleatoire THEN
-             DISPLAY 'C''est moins'
-         ELSE
-             DISPLAY 'C''est plus'
-         END-IF
-       END-PERFORM.
+009600     SELECT DAILY-STATS-FILE ASSIGN TO "STATSFILE"
+009700         ORGANIZATION IS LINE SEQUENTIAL
+009800         FILE STATUS IS PM-STATS-STATUS.
 
-       DISPLAY 'Vous avez trouve !'
+009900 DATA DIVISION.
+010000 FILE SECTION.
+010100 FD  PARM-FILE
+010200     RECORDING MODE IS F.
+010300     COPY PARMREC.
+
+010400 FD  PLAYERS-FILE
+010500     RECORDING MODE IS F.
+010600     COPY PLAYREC.
+
+010700 FD  RESULT-FILE
+010800     RECORDING MODE IS F.
+010900     COPY RESULTREC.
+
+011000 FD  SCORE-FILE
+011100     RECORDING MODE IS F.
+011200     COPY SCOREREC.
+
+011300 FD  REPORT-FILE
+011400     RECORDING MODE IS F.
+011500     COPY REPORTREC.
+
+011600 FD  RESTART-FILE.
+011700     COPY RESTARTREC.
+
+011800 FD  DAILY-STATS-FILE
+011900     RECORDING MODE IS F.
+012000     COPY STATSREC.
+
+012100 WORKING-STORAGE SECTION.
+
+012200 77  PM-PARM-STATUS          PIC X(02) VALUE "00".
+012300 77  PM-PLAYERS-STATUS       PIC X(02) VALUE "00".
+012400 77  PM-RESULT-STATUS        PIC X(02) VALUE "00".
+012500 77  PM-SCORE-STATUS         PIC X(02) VALUE "00".
+012600 77  PM-REPORT-STATUS        PIC X(02) VALUE "00".
+012700 77  PM-RESTART-STATUS       PIC X(02) VALUE "00".
+012800 77  PM-STATS-STATUS         PIC X(02) VALUE "00".
+
+012900 77  PM-SEED                 PIC 9(08) VALUE ZERO.
+013000 77  PM-TARGET-NUMBER        PIC 9(03) VALUE ZERO.
+013100 77  PM-ENTERED-NUMBER       PIC 9(03) VALUE ZERO.
+013200 77  PM-ENTERED-ALPHA        PIC X(03) JUSTIFIED RIGHT
+013300                             VALUE SPACES.
+013400 77  PM-ENTERED-WORK         PIC 9(03) VALUE ZERO.
+013500 77  PM-ATTEMPT-COUNT        PIC 9(05) VALUE ZERO.
+
+013600 77  PM-RANGE-LOW            PIC 9(03) VALUE 1.
+013700 77  PM-RANGE-HIGH           PIC 9(03) VALUE 100.
+013800 77  PM-RANGE-SPAN           PIC 9(03) VALUE ZERO.
+013900 77  PM-RANGE-LOW-EDIT       PIC ZZ9.
+014000 77  PM-RANGE-HIGH-EDIT      PIC ZZ9.
+
+014100 77  PM-GAP                  PIC S9(05) VALUE ZERO.
+014200 77  PM-ABS-GAP              PIC 9(05) VALUE ZERO.
+
+014300 77  PM-SEED-OVERRIDE        PIC 9(08) VALUE ZERO.
+014400 77  PM-SEED-OVERRIDE-FLAG   PIC X(01) VALUE "N".
+014500     88  PM-SEED-IS-FIXED          VALUE "Y".
+
+014600 77  PM-MODE                 PIC X(01) VALUE "I".
+014700     88  PM-MODE-INTERACTIVE       VALUE "I".
+014800     88  PM-MODE-BATCH             VALUE "B".
+
+014900 77  PM-VALID-SW             PIC X(01) VALUE "Y".
+015000     88  PM-INPUT-VALID            VALUE "Y".
+015100     88  PM-INPUT-INVALID          VALUE "N".
+
+015200 77  PM-EOF-PLAYERS-SW       PIC X(01) VALUE "N".
+015300     88  PM-EOF-PLAYERS            VALUE "Y".
+
+015400 77  PM-RESTART-FOUND-SW     PIC X(01) VALUE "N".
+015500     88  PM-RESTART-FOUND          VALUE "Y".
+
+015600 77  PM-CHECKPOINT-EVERY     PIC 9(03) VALUE 5.
+015700 77  PM-CHECKPOINT-TEST      PIC 9(05) VALUE ZERO.
+
+015800 77  PM-EOF-STATS-SW         PIC X(01) VALUE "N".
+015900     88  PM-EOF-STATS              VALUE "Y".
+
+016000 77  PM-STATS-GAME-COUNT     PIC 9(05) VALUE ZERO.
+016100 77  PM-STATS-WIN-COUNT      PIC 9(05) VALUE ZERO.
+016200 77  PM-STATS-ABANDON-COUNT  PIC 9(05) VALUE ZERO.
+
+016300 77  PM-EMPLOYEE-ID          PIC X(06) VALUE SPACES.
+016400 77  PM-CURRENT-DATE         PIC 9(08) VALUE ZERO.
+016500 77  PM-START-TIME           PIC 9(08) VALUE ZERO.
+016600 77  PM-END-TIME             PIC 9(08) VALUE ZERO.
+
+016700 77  PM-OUTCOME-FLAG         PIC X(01) VALUE SPACE.
+016800     88  PM-OUTCOME-WIN            VALUE "W".
+016900     88  PM-OUTCOME-ABANDON        VALUE "A".
+
+017000 PROCEDURE DIVISION.
+
+017100*================================================================*
+017200*  0000-MAINLINE
+017300*  Load run-time parameters, then drive either a single
+017400*  interactive session or a batch of players.
+017500*================================================================*
+017600 0000-MAINLINE.
+017700     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+017800     PERFORM 2000-LOAD-PARAMETERS THRU 2000-EXIT
+017900     IF PM-MODE-BATCH
+018000         PERFORM 3000-BATCH-CONTROL THRU 3000-EXIT
+018100     ELSE
+018200         DISPLAY "Jeu du plus ou moins"
+018300         PERFORM 4000-PLAY-ONE-GAME THRU 4000-EXIT
+018400     END-IF
+018500     PERFORM 9000-PRINT-DAILY-SUMMARY THRU 9000-EXIT
+018600     GO TO 0000-MAINLINE-EXIT.
+018700 0000-MAINLINE-EXIT.
+018800     STOP RUN.
+
+018900*================================================================*
+019000*  1000-INITIALIZE
+019100*  Set the run defaults before the parameter file is consulted.
+019200*================================================================*
+019300 1000-INITIALIZE.
+019400     MOVE FUNCTION CURRENT-DATE(1:8) TO PM-CURRENT-DATE
+019500     MOVE "I"  TO PM-MODE
+019600     MOVE 1    TO PM-RANGE-LOW
+019700     MOVE 100  TO PM-RANGE-HIGH.
+019800 1000-EXIT.
+019900     EXIT.
+
+020000*================================================================*
+020100*  2000-LOAD-PARAMETERS
+020200*  PARM-FILE is optional - when it is absent or empty the
+020300*  defaults set in 1000-INITIALIZE stand.
+020400*================================================================*
+020500 2000-LOAD-PARAMETERS.
+020600     OPEN INPUT PARM-FILE
+020700     IF PM-PARM-STATUS NOT = "00"
+020800         GO TO 2000-EXIT
+020900     END-IF
+021000     READ PARM-FILE
+021100         AT END
+021200             GO TO 2000-CLOSE
+021300         NOT AT END
+021400             MOVE PARM-MODE               TO PM-MODE
+021500             MOVE PARM-RANGE-LOW          TO PM-RANGE-LOW
+021600             MOVE PARM-RANGE-HIGH         TO PM-RANGE-HIGH
+021700             MOVE PARM-SEED-OVERRIDE      TO PM-SEED-OVERRIDE
+021800             MOVE PARM-SEED-OVERRIDE-FLAG TO PM-SEED-OVERRIDE-FLAG
+021900     END-READ.
+022000 2000-CLOSE.
+022100     CLOSE PARM-FILE.
+022200 2000-EXIT.
+022300     EXIT.
+
+022400*================================================================*
+022500*  3000-BATCH-CONTROL
+022600*  Drives one game per record of PLAYERS-FILE, writing one
+022700*  result line per employee to RESULT-FILE.
+022800*================================================================*
+022900 3000-BATCH-CONTROL.
+023000     OPEN INPUT PLAYERS-FILE
+023100     IF PM-PLAYERS-STATUS NOT = "00"
+023200         DISPLAY "PLAYERS-FILE introuvable - mode lot annule"
+023300         GO TO 3000-EXIT
+023400     END-IF
+023500     OPEN OUTPUT RESULT-FILE
+023600     IF PM-RESULT-STATUS NOT = "00"
+023700         DISPLAY "RESULT-FILE indisponible - mode lot annule"
+023800         CLOSE PLAYERS-FILE
+023900         GO TO 3000-EXIT
+024000     END-IF
+024100     PERFORM 3050-READ-PLAYER THRU 3050-EXIT
+024200     PERFORM 3100-PROCESS-ONE-PLAYER THRU 3100-EXIT
+024300         UNTIL PM-EOF-PLAYERS
+024400     CLOSE PLAYERS-FILE
+024500     CLOSE RESULT-FILE.
+024600 3000-EXIT.
+024700     EXIT.
+
+024800 3050-READ-PLAYER.
+024900     READ PLAYERS-FILE
+025000         AT END
+025100             SET PM-EOF-PLAYERS TO TRUE
+025200         NOT AT END
+025300             MOVE PLAYER-EMPLOYEE-ID TO PM-EMPLOYEE-ID
+025400     END-READ.
+025500 3050-EXIT.
+025600     EXIT.
+
+025700 3100-PROCESS-ONE-PLAYER.
+025800     DISPLAY "Jeu du plus ou moins - " PM-EMPLOYEE-ID
+025900     PERFORM 4000-PLAY-ONE-GAME THRU 4000-EXIT
+026000     MOVE PM-EMPLOYEE-ID   TO RESULT-EMPLOYEE-ID
+026100     MOVE PM-ATTEMPT-COUNT TO RESULT-ATTEMPT-COUNT
+026200     MOVE PM-OUTCOME-FLAG  TO RESULT-OUTCOME-FLAG
+026300     MOVE PM-TARGET-NUMBER TO RESULT-TARGET-NUMBER
+026400     WRITE RESULT-RECORD
+026500     PERFORM 3050-READ-PLAYER THRU 3050-EXIT.
+026600 3100-EXIT.
+026700     EXIT.
+
+026800*================================================================*
+026900*  4000-PLAY-ONE-GAME
+027000*  Runs a single session from target-number draw through to win
+027100*  or abandon, then posts the score record for that session.
+027200*================================================================*
+027300 4000-PLAY-ONE-GAME.
+027400     PERFORM 4100-SETUP-GAME THRU 4100-EXIT
+027500     PERFORM 4200-GUESS-LOOP THRU 4200-EXIT
+027600         UNTIL PM-ENTERED-NUMBER = PM-TARGET-NUMBER
+027700            OR PM-OUTCOME-ABANDON
+027800     PERFORM 4300-FINISH-GAME THRU 4300-EXIT.
+027900 4000-EXIT.
+028000     EXIT.
+
+028100*================================================================*
+028200*  4100-SETUP-GAME
+028300*  Draws the target number, unless a checkpoint from an
+028400*  interrupted interactive session is found, in which case that
+028500*  session's target, last guess and attempt count are resumed.
+028600*================================================================*
+028700 4100-SETUP-GAME.
+028800     MOVE ZERO  TO PM-ENTERED-NUMBER
+028900     MOVE ZERO  TO PM-ATTEMPT-COUNT
+029000     MOVE SPACE TO PM-OUTCOME-FLAG
+029100     MOVE "N"   TO PM-RESTART-FOUND-SW
+029200     IF PM-MODE-INTERACTIVE
+029300         PERFORM 5100-CHECK-RESTART THRU 5100-EXIT
+029400     END-IF
+029500     IF PM-RESTART-FOUND
+029600         MOVE RESTART-TARGET-NUMBER  TO PM-TARGET-NUMBER
+029700         MOVE RESTART-ENTERED-NUMBER TO PM-ENTERED-NUMBER
+029800         MOVE RESTART-ATTEMPT-COUNT  TO PM-ATTEMPT-COUNT
+029900         MOVE FUNCTION CURRENT-DATE(9:8) TO PM-START-TIME
+030000         DISPLAY "Reprise de la partie interrompue"
+030100     ELSE
+030200         PERFORM 4150-PICK-SEED THRU 4150-EXIT
+030300         MOVE FUNCTION CURRENT-DATE(9:8) TO PM-START-TIME
+030400         COMPUTE PM-RANGE-SPAN = PM-RANGE-HIGH - PM-RANGE-LOW + 1
+030500         COMPUTE PM-TARGET-NUMBER =
+030600             FUNCTION RANDOM(PM-SEED) * PM-RANGE-SPAN
+030700             + PM-RANGE-LOW
+030800     END-IF.
+030900 4100-EXIT.
+031000     EXIT.
+
+031100*================================================================*
+031200*  4150-PICK-SEED
+031300*  Normally the seed is derived from the time of day; an operator
+031400*  can force a fixed seed in PARM-FILE to replay a disputed game.
+031500*================================================================*
+031600 4150-PICK-SEED.
+031700     IF PM-SEED-IS-FIXED
+031800         MOVE PM-SEED-OVERRIDE TO PM-SEED
+031900     ELSE
+032000         MOVE FUNCTION CURRENT-DATE(9:8) TO PM-SEED
+032100     END-IF.
+032200 4150-EXIT.
+032300     EXIT.
+
+032400*================================================================*
+032500*  4200-GUESS-LOOP
+032600*  One round trip through the prompt.  A rejected entry is simply
+032700*  re-prompted; the reserved sentinel value 000 abandons the
+032800*  session instead of looping forever on an unwanted entry.
+032900*================================================================*
+033000 4200-GUESS-LOOP.
+033100     DISPLAY "Entrer un nombre : "
+033200     PERFORM 6000-ACCEPT-AND-VALIDATE THRU 6000-EXIT
+033300     IF PM-INPUT-INVALID
+033400         GO TO 4200-EXIT
+033500     END-IF
+033600     IF PM-ENTERED-NUMBER = ZERO
+033700         SET PM-OUTCOME-ABANDON TO TRUE
+033800         DISPLAY "Abandonne"
+033900         GO TO 4200-EXIT
+034000     END-IF
+034100     ADD 1 TO PM-ATTEMPT-COUNT
+034200     IF PM-MODE-INTERACTIVE
+034300         COMPUTE PM-CHECKPOINT-TEST =
+034400             FUNCTION MOD(PM-ATTEMPT-COUNT PM-CHECKPOINT-EVERY)
+034500         IF PM-CHECKPOINT-TEST = ZERO
+034600             PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT
+034700         END-IF
+034800     END-IF
+034900     IF PM-ENTERED-NUMBER NOT = PM-TARGET-NUMBER
+035000         COMPUTE PM-GAP = PM-ENTERED-NUMBER - PM-TARGET-NUMBER
+035100         IF PM-GAP < ZERO
+035200             COMPUTE PM-ABS-GAP = ZERO - PM-GAP
+035300         ELSE
+035400             MOVE PM-GAP TO PM-ABS-GAP
+035500         END-IF
+035600         IF PM-ENTERED-NUMBER > PM-TARGET-NUMBER
+035700             DISPLAY "C'est moins"
+035800         ELSE
+035900             DISPLAY "C'est plus"
+036000         END-IF
+036100         IF PM-ABS-GAP < 5
+036200             DISPLAY "Vous etes proche !"
+036300         END-IF
+036400     END-IF.
+036500 4200-EXIT.
+036600     EXIT.
+
+036700*================================================================*
+036800*  4300-FINISH-GAME
+036900*  Posts the score and report on a win, then clears the
+037000*  checkpoint for this session.
+037100*================================================================*
+037200 4300-FINISH-GAME.
+037300     MOVE FUNCTION CURRENT-DATE(9:8) TO PM-END-TIME
+037400     IF PM-ENTERED-NUMBER = PM-TARGET-NUMBER
+037500         SET PM-OUTCOME-WIN TO TRUE
+037600         DISPLAY "Vous avez trouve !"
+037700         PERFORM 7000-WRITE-SCORE  THRU 7000-EXIT
+037800         PERFORM 7500-WRITE-REPORT THRU 7500-EXIT
+037900     END-IF
+038000     PERFORM 7800-WRITE-DAILY-STATS THRU 7800-EXIT
+038100     IF PM-MODE-INTERACTIVE
+038200         PERFORM 5500-CLEAR-CHECKPOINT THRU 5500-EXIT
+038300     END-IF.
+038400 4300-EXIT.
+038500     EXIT.
+
+038600*================================================================*
+038700*  5000-WRITE-CHECKPOINT / 5100-CHECK-RESTART / 5500-CLEAR-
+038800*  CHECKPOINT
+038900*  Single-record checkpoint file.  Written periodically while an
+039000*  interactive game is in progress so a dropped session can
+039100*  resume at the same target number; cleared once the game ends.
+039200*================================================================*
+039300 5000-WRITE-CHECKPOINT.
+039400     MOVE "R"               TO RESTART-KEY
+039500     MOVE PM-TARGET-NUMBER  TO RESTART-TARGET-NUMBER
+039600     MOVE PM-ENTERED-NUMBER TO RESTART-ENTERED-NUMBER
+039700     MOVE PM-ATTEMPT-COUNT  TO RESTART-ATTEMPT-COUNT
+039800     OPEN I-O RESTART-FILE
+039900     IF PM-RESTART-STATUS = "00"
+040000         REWRITE RESTART-RECORD
+040100             INVALID KEY
+040200                 WRITE RESTART-RECORD
+040300         END-REWRITE
+040400     ELSE
+040500         OPEN OUTPUT RESTART-FILE
+040600         WRITE RESTART-RECORD
+040700     END-IF
+040800     CLOSE RESTART-FILE.
+040900 5000-EXIT.
+041000     EXIT.
+
+041100 5100-CHECK-RESTART.
+041200     MOVE "N" TO PM-RESTART-FOUND-SW
+041300     OPEN INPUT RESTART-FILE
+041400     IF PM-RESTART-STATUS NOT = "00"
+041500         GO TO 5100-EXIT
+041600     END-IF
+041700     MOVE "R" TO RESTART-KEY
+041800     READ RESTART-FILE
+041900         KEY IS RESTART-KEY
+042000         INVALID KEY
+042100             CONTINUE
+042200         NOT INVALID KEY
+042300             SET PM-RESTART-FOUND TO TRUE
+042400     END-READ
+042500     CLOSE RESTART-FILE.
+042600 5100-EXIT.
+042700     EXIT.
+
+042800 5500-CLEAR-CHECKPOINT.
+042900     OPEN I-O RESTART-FILE
+043000     IF PM-RESTART-STATUS NOT = "00"
+043100         GO TO 5500-EXIT
+043200     END-IF
+043300     MOVE "R" TO RESTART-KEY
+043400     DELETE RESTART-FILE
+043500         INVALID KEY
+043600             CONTINUE
+043700     END-DELETE
+043800     CLOSE RESTART-FILE.
+043900 5500-EXIT.
+044000     EXIT.
+
+044100*================================================================*
+044200*  6000-ACCEPT-AND-VALIDATE
+044300*  Accepts the player's guess and rejects anything that is not a
+044400*  whole number in the configured range (the abandon sentinel 000
+044500*  is always accepted).
+044600*================================================================*
+044700 6000-ACCEPT-AND-VALIDATE.
+044800     ACCEPT PM-ENTERED-ALPHA
+044900     SET PM-INPUT-VALID TO TRUE
+045000     IF PM-ENTERED-ALPHA = SPACES
+045100         SET PM-INPUT-INVALID TO TRUE
+045200     ELSE
+045300         INSPECT PM-ENTERED-ALPHA REPLACING LEADING SPACE BY ZERO
+045400         IF PM-ENTERED-ALPHA IS NOT NUMERIC
+045500             SET PM-INPUT-INVALID TO TRUE
+045600         ELSE
+045700             MOVE PM-ENTERED-ALPHA TO PM-ENTERED-WORK
+045800             IF PM-ENTERED-WORK NOT = ZERO
+045900                 AND (PM-ENTERED-WORK < PM-RANGE-LOW
+046000                   OR PM-ENTERED-WORK > PM-RANGE-HIGH)
+046100                 SET PM-INPUT-INVALID TO TRUE
+046200             END-IF
+046300         END-IF
+046400     END-IF
+046500     IF PM-INPUT-INVALID
+046600         MOVE PM-RANGE-LOW  TO PM-RANGE-LOW-EDIT
+046700         MOVE PM-RANGE-HIGH TO PM-RANGE-HIGH-EDIT
+046800         DISPLAY "Veuillez entrer un nombre entre "
+046900             FUNCTION TRIM(PM-RANGE-LOW-EDIT) " et "
+047000             FUNCTION TRIM(PM-RANGE-HIGH-EDIT)
+047100     ELSE
+047200         MOVE PM-ENTERED-WORK TO PM-ENTERED-NUMBER
+047300     END-IF.
+047400 6000-EXIT.
+047500     EXIT.
+
+047600*================================================================*
+047700*  7000-WRITE-SCORE
+047800*  Appends a leaderboard record for the winning session.
+047900*================================================================*
+048000 7000-WRITE-SCORE.
+048100     MOVE PM-EMPLOYEE-ID   TO SCORE-EMPLOYEE-ID
+048200     MOVE PM-CURRENT-DATE  TO SCORE-RUN-DATE
+048300     MOVE PM-START-TIME    TO SCORE-START-TIME
+048400     MOVE PM-ATTEMPT-COUNT TO SCORE-ATTEMPT-COUNT
+048500     MOVE PM-TARGET-NUMBER TO SCORE-TARGET-NUMBER
+048600     OPEN EXTEND SCORE-FILE
+048700     IF PM-SCORE-STATUS = "05" OR PM-SCORE-STATUS = "35"
+048800         CLOSE SCORE-FILE
+048900         OPEN OUTPUT SCORE-FILE
+049000     END-IF
+049100     WRITE SCORE-RECORD
+049200     CLOSE SCORE-FILE.
+049300 7000-EXIT.
+049400     EXIT.
+
+049500*================================================================*
+049600*  7500-WRITE-REPORT
+049700*  Appends the end-of-round summary used for "fewest guesses"
+049800*  prizes.
+049900*================================================================*
+050000 7500-WRITE-REPORT.
+050100     MOVE PM-EMPLOYEE-ID   TO REPORT-EMPLOYEE-ID
+050200     MOVE PM-TARGET-NUMBER TO REPORT-TARGET-NUMBER
+050300     MOVE PM-ATTEMPT-COUNT TO REPORT-ATTEMPT-COUNT
+050400     MOVE PM-START-TIME    TO REPORT-START-TIME
+050500     MOVE PM-END-TIME      TO REPORT-END-TIME
+050600     OPEN EXTEND REPORT-FILE
+050700     IF PM-REPORT-STATUS = "05" OR PM-REPORT-STATUS = "35"
+050800         CLOSE REPORT-FILE
+050900         OPEN OUTPUT REPORT-FILE
+051000     END-IF
+051100     WRITE REPORT-RECORD
+051200     CLOSE REPORT-FILE.
+051300 7500-EXIT.
+051400     EXIT.
+
+051500*================================================================*
+051600*  7800-WRITE-DAILY-STATS
+051700*  Appends one row per game played (win or abandon) to the daily
+051800*  usage extract, which accumulates across every run of the day.
+051900*================================================================*
+052000 7800-WRITE-DAILY-STATS.
+052100     MOVE PM-CURRENT-DATE  TO STATS-RUN-DATE
+052200     MOVE PM-END-TIME      TO STATS-RUN-TIME
+052300     MOVE PM-ATTEMPT-COUNT TO STATS-ATTEMPT-COUNT
+052400     MOVE PM-OUTCOME-FLAG  TO STATS-OUTCOME-FLAG
+052500     OPEN EXTEND DAILY-STATS-FILE
+052600     IF PM-STATS-STATUS = "05" OR PM-STATS-STATUS = "35"
+052700         CLOSE DAILY-STATS-FILE
+052800         OPEN OUTPUT DAILY-STATS-FILE
+052900     END-IF
+053000     WRITE DAILY-STATS-RECORD
+053100     CLOSE DAILY-STATS-FILE.
+053200 7800-EXIT.
+053300     EXIT.
+
+053400*================================================================*
+053500*  9000-PRINT-DAILY-SUMMARY
+053600*  Tallies today's rows in the daily usage extract and displays a
+053700*  short end-of-day summary for management.
+053800*================================================================*
+053900 9000-PRINT-DAILY-SUMMARY.
+054000     MOVE ZERO TO PM-STATS-GAME-COUNT
+054100     MOVE ZERO TO PM-STATS-WIN-COUNT
+054200     MOVE ZERO TO PM-STATS-ABANDON-COUNT
+054300     MOVE "N"  TO PM-EOF-STATS-SW
+054400     OPEN INPUT DAILY-STATS-FILE
+054500     IF PM-STATS-STATUS NOT = "00"
+054600         GO TO 9000-EXIT
+054700     END-IF
+054800     PERFORM 9050-TALLY-ONE-STAT THRU 9050-EXIT
+054900         UNTIL PM-EOF-STATS
+055000     CLOSE DAILY-STATS-FILE
+055100     DISPLAY "Statistiques du jour - parties : "
+055200         PM-STATS-GAME-COUNT
+055300     DISPLAY "  trouvees : " PM-STATS-WIN-COUNT
+055400         "  abandonnees : " PM-STATS-ABANDON-COUNT.
+055500 9000-EXIT.
+055600     EXIT.
+
+055700 9050-TALLY-ONE-STAT.
+055800     READ DAILY-STATS-FILE
+055900         AT END
+056000             SET PM-EOF-STATS TO TRUE
+056100         NOT AT END
+056200             IF STATS-RUN-DATE = PM-CURRENT-DATE
+056300                 ADD 1 TO PM-STATS-GAME-COUNT
+056400                 IF STATS-WON
+056500                     ADD 1 TO PM-STATS-WIN-COUNT
+056600                 ELSE
+056700                     IF STATS-ABANDONED
+056800                         ADD 1 TO PM-STATS-ABANDON-COUNT
+056900                     END-IF
+057000                 END-IF
+057100             END-IF
+057200     END-READ.
+057300 9050-EXIT.
+057400     EXIT.
 
-       STOP RUN.
